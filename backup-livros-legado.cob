@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-LIVROS-LEGADO.
+
+      *==========================================
+      *===  Autor: Waldecy Facanha
+      *===  CONSULTORIA: WJiNFO
+      *===  DATA: XX/XX/2025
+      *===  OBJETIVO: BACKUP DE ARQ-LIVROS NO LAYOUT DE CHAVES
+      *===  ANTERIOR (SOMENTE LIV-CODIGO, SEM ISBN/QTD), PARA A
+      *===  MIGRACAO UNICA DE UM LIVROS.DAT PRE-EXISTENTE PARA O
+      *===  LAYOUT ATUAL DE 5 CHAVES. NAO USAR PARA BACKUP DE
+      *===  ROTINA - VER BACKUP-LIVROS.
+      *==========================================
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LIVROS ASSIGN TO 'LIVROS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIV-CODIGO
+               FILE STATUS IS WS-FS-LIVROS.
+
+           SELECT ARQ-BACKUP ASSIGN TO 'LIVROS-BACKUP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BACKUP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-LIVROS.
+       01 REG-LIVRO.
+           05 LIV-CODIGO       PIC 9(5).
+           05 LIV-TITULO       PIC X(50).
+           05 LIV-AUTOR        PIC X(30).
+           05 LIV-ANO          PIC 9(4).
+           05 LIV-EDITORA      PIC X(30).
+
+       FD ARQ-BACKUP.
+           COPY REG-BACKUP-LIVRO.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-LIVROS          PIC XX.
+       01 WS-FS-BACKUP          PIC XX.
+       01 WS-EOF                PIC X.
+       01 WS-TOTAL-GRAVADOS     PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           PERFORM PROCESSAR-BACKUP
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN INPUT ARQ-LIVROS
+           IF WS-FS-LIVROS NOT = '00'
+               DISPLAY 'LIVROS.DAT NAO ENCONTRADO OU INACESSIVEL!'
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ARQ-BACKUP.
+
+       PROCESSAR-BACKUP.
+           MOVE 'N' TO WS-EOF
+           START ARQ-LIVROS KEY IS NOT LESS THAN LIV-CODIGO
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-LIVROS NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM GRAVAR-BACKUP
+               END-READ
+           END-PERFORM.
+
+       GRAVAR-BACKUP.
+           MOVE LIV-CODIGO    TO BKP-CODIGO
+           MOVE LIV-TITULO    TO BKP-TITULO
+           MOVE LIV-AUTOR     TO BKP-AUTOR
+           MOVE LIV-ANO       TO BKP-ANO
+           MOVE LIV-EDITORA   TO BKP-EDITORA
+           MOVE SPACES        TO BKP-ISBN
+           MOVE 1             TO BKP-QTD-TOTAL
+           MOVE 1             TO BKP-QTD-DISPONIVEL
+           WRITE REG-BACKUP-LIVRO
+           ADD 1 TO WS-TOTAL-GRAVADOS.
+
+       FINALIZAR.
+           CLOSE ARQ-LIVROS
+           CLOSE ARQ-BACKUP
+           DISPLAY 'BACKUP LAYOUT ANTIGO CONCLUIDO. GRAVADOS: '
+               WS-TOTAL-GRAVADOS.
