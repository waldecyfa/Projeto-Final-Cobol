@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-LIVROS.
+
+      *==========================================
+      *===  Autor: Waldecy Facanha
+      *===  CONSULTORIA: WJiNFO
+      *===  DATA: XX/XX/2025
+      *===  OBJETIVO: BACKUP NOTURNO DE ARQ-LIVROS EM ARQUIVO
+      *===  SEQUENCIAL PLANO PARA RECUPERACAO EM CASO DE PERDA
+      *===  DO INDEXADO.
+      *==========================================
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LIVROS ASSIGN TO 'LIVROS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIV-CODIGO
+               ALTERNATE RECORD KEY IS LIV-TITULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-AUTOR WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ISBN WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-EDITORA WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ANO WITH DUPLICATES
+               FILE STATUS IS WS-FS-LIVROS.
+
+           SELECT ARQ-BACKUP ASSIGN TO 'LIVROS-BACKUP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BACKUP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-LIVROS.
+           COPY REG-LIVRO.
+
+       FD ARQ-BACKUP.
+           COPY REG-BACKUP-LIVRO.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-LIVROS          PIC XX.
+       01 WS-FS-BACKUP          PIC XX.
+       01 WS-EOF                PIC X.
+       01 WS-TOTAL-GRAVADOS     PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           PERFORM PROCESSAR-BACKUP
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN INPUT ARQ-LIVROS
+           IF WS-FS-LIVROS NOT = '00'
+               DISPLAY 'LIVROS.DAT NAO ENCONTRADO OU INACESSIVEL!'
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ARQ-BACKUP.
+
+       PROCESSAR-BACKUP.
+           MOVE 'N' TO WS-EOF
+           START ARQ-LIVROS KEY IS NOT LESS THAN LIV-CODIGO
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-LIVROS NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM GRAVAR-BACKUP
+               END-READ
+           END-PERFORM.
+
+       GRAVAR-BACKUP.
+           MOVE LIV-CODIGO         TO BKP-CODIGO
+           MOVE LIV-TITULO         TO BKP-TITULO
+           MOVE LIV-AUTOR          TO BKP-AUTOR
+           MOVE LIV-ANO            TO BKP-ANO
+           MOVE LIV-EDITORA        TO BKP-EDITORA
+           MOVE LIV-ISBN           TO BKP-ISBN
+           MOVE LIV-QTD-TOTAL      TO BKP-QTD-TOTAL
+           MOVE LIV-QTD-DISPONIVEL TO BKP-QTD-DISPONIVEL
+           WRITE REG-BACKUP-LIVRO
+           ADD 1 TO WS-TOTAL-GRAVADOS.
+
+       FINALIZAR.
+           CLOSE ARQ-LIVROS
+           CLOSE ARQ-BACKUP
+           DISPLAY 'BACKUP CONCLUIDO. REGISTROS GRAVADOS: '
+               WS-TOTAL-GRAVADOS.
