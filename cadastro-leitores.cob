@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADASTRO-LEITORES.
+
+      *==========================================
+      *===  Autor: Waldecy Facanha
+      *===  CONSULTORIA: WJiNFO
+      *===  DATA: XX/XX/2025
+      *===  OBJETIVO: CADASTRO DE LEITORES (LEITORES DA BIBLIOTECA)
+      *==========================================
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LEITORES ASSIGN TO 'LEITORES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEI-CODIGO
+               FILE STATUS IS WS-FS.
+
+           SELECT ARQ-EMPRESTIMOS ASSIGN TO 'EMPRESTIMOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NUMERO
+               FILE STATUS IS WS-FS-EMPREST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-LEITORES.
+           COPY REG-LEITOR.
+
+       FD ARQ-EMPRESTIMOS.
+           COPY REG-EMPRESTIMO.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS                PIC XX.
+       01 WS-FS-EMPREST        PIC XX.
+       01 WS-EOF-EMPREST       PIC X.
+       01 WS-POSSUI-EMPRESTIMO PIC X.
+       01 WS-EMPREST-EXISTE    PIC X.
+       01 WS-OPCAO             PIC X.
+       01 WS-CONTINUA          PIC X.
+       01 WS-REGISTRO.
+           05 WS-CODIGO         PIC 9(5).
+           05 WS-NOME           PIC X(50).
+           05 WS-CONTATO        PIC X(30).
+           05 WS-DATA-CADASTRO  PIC 9(8).
+           05 WS-STATUS         PIC X(1).
+       01 WS-EOF               PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           PERFORM PROCESSAR UNTIL WS-OPCAO = '5'
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN I-O ARQ-LEITORES
+           IF WS-FS = '35'
+               OPEN OUTPUT ARQ-LEITORES
+               CLOSE ARQ-LEITORES
+               OPEN I-O ARQ-LEITORES
+           ELSE
+               IF WS-FS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR LEITORES.DAT - STATUS: ' WS-FS
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN INPUT ARQ-EMPRESTIMOS
+           IF WS-FS-EMPREST = '35'
+               MOVE 'N' TO WS-EMPREST-EXISTE
+           ELSE
+               IF WS-FS-EMPREST NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR EMPRESTIMOS.DAT - STATUS: '
+                       WS-FS-EMPREST
+                   STOP RUN
+               ELSE
+                   MOVE 'S' TO WS-EMPREST-EXISTE
+               END-IF
+           END-IF.
+
+       PROCESSAR.
+           DISPLAY ' '
+           DISPLAY 'SISTEMA DE CADASTRO DE LEITORES'
+           DISPLAY '1 - CADASTRAR'
+           DISPLAY '2 - EDITAR'
+           DISPLAY '3 - EXCLUIR'
+           DISPLAY '4 - LISTAR'
+           DISPLAY '5 - SAIR'
+           DISPLAY 'ESCOLHA UMA OPCAO: '
+           ACCEPT WS-OPCAO
+           EVALUATE WS-OPCAO
+               WHEN '1' PERFORM CADASTRAR
+               WHEN '2' PERFORM EDITAR
+               WHEN '3' PERFORM EXCLUIR
+               WHEN '4' PERFORM LISTAR
+               WHEN '5' CONTINUE
+               WHEN OTHER DISPLAY 'OPCAO INVALIDA!'
+           END-EVALUATE.
+
+       CADASTRAR.
+           DISPLAY ' '
+           DISPLAY '*** CADASTRO DE LEITOR ***'
+           DISPLAY 'CODIGO (5 DIGITOS): '
+           ACCEPT WS-CODIGO
+           MOVE WS-CODIGO TO LEI-CODIGO
+           READ ARQ-LEITORES
+               INVALID KEY
+                   DISPLAY 'NOME: '
+                   ACCEPT WS-NOME
+                   DISPLAY 'CONTATO (TELEFONE/EMAIL): '
+                   ACCEPT WS-CONTATO
+                   DISPLAY 'DATA DE CADASTRO (AAAAMMDD): '
+                   ACCEPT WS-DATA-CADASTRO
+                   MOVE WS-NOME          TO LEI-NOME
+                   MOVE WS-CONTATO       TO LEI-CONTATO
+                   MOVE WS-DATA-CADASTRO TO LEI-DATA-CADASTRO
+                   MOVE 'A'              TO LEI-STATUS
+                   WRITE REG-LEITOR
+                   DISPLAY 'LEITOR CADASTRADO COM SUCESSO!'
+               NOT INVALID KEY
+                   DISPLAY 'CODIGO JA EXISTE!'
+           END-READ
+           DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
+           ACCEPT WS-CONTINUA.
+
+       EDITAR.
+           DISPLAY ' '
+           DISPLAY '*** EDITAR LEITOR ***'
+           DISPLAY 'INFORME O CODIGO DO LEITOR: '
+           ACCEPT WS-CODIGO
+           MOVE WS-CODIGO TO LEI-CODIGO
+           READ ARQ-LEITORES
+               INVALID KEY
+                   DISPLAY 'LEITOR NAO ENCONTRADO!'
+               NOT INVALID KEY
+                   DISPLAY 'NOME ATUAL: ' LEI-NOME
+                   DISPLAY 'NOVO NOME: '
+                   ACCEPT WS-NOME
+                   DISPLAY 'CONTATO ATUAL: ' LEI-CONTATO
+                   DISPLAY 'NOVO CONTATO: '
+                   ACCEPT WS-CONTATO
+                   DISPLAY 'STATUS ATUAL (A/I): ' LEI-STATUS
+                   DISPLAY 'NOVO STATUS: '
+                   ACCEPT WS-STATUS
+                   MOVE WS-NOME    TO LEI-NOME
+                   MOVE WS-CONTATO TO LEI-CONTATO
+                   MOVE WS-STATUS  TO LEI-STATUS
+                   REWRITE REG-LEITOR
+                   DISPLAY 'LEITOR ATUALIZADO COM SUCESSO!'
+           END-READ
+           DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
+           ACCEPT WS-CONTINUA.
+
+       EXCLUIR.
+           DISPLAY ' '
+           DISPLAY '*** EXCLUIR LEITOR ***'
+           DISPLAY 'INFORME O CODIGO DO LEITOR: '
+           ACCEPT WS-CODIGO
+           MOVE WS-CODIGO TO LEI-CODIGO
+           READ ARQ-LEITORES
+               INVALID KEY
+                   DISPLAY 'LEITOR NAO ENCONTRADO!'
+               NOT INVALID KEY
+                   PERFORM VERIFICAR-EMPRESTIMO-ATIVO
+                   IF WS-POSSUI-EMPRESTIMO = 'S'
+                       DISPLAY 'LEITOR POSSUI EMPRESTIMO ATIVO!'
+                   ELSE
+                       DELETE ARQ-LEITORES
+                       DISPLAY 'LEITOR EXCLUIDO COM SUCESSO!'
+                   END-IF
+           END-READ
+           DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
+           ACCEPT WS-CONTINUA.
+
+       VERIFICAR-EMPRESTIMO-ATIVO.
+           MOVE 'N' TO WS-POSSUI-EMPRESTIMO
+           IF WS-EMPREST-EXISTE = 'S'
+               MOVE 'N' TO WS-EOF-EMPREST
+               START ARQ-EMPRESTIMOS KEY IS NOT LESS THAN EMP-NUMERO
+                   INVALID KEY MOVE 'Y' TO WS-EOF-EMPREST
+               END-START
+               PERFORM UNTIL WS-EOF-EMPREST = 'Y'
+                   READ ARQ-EMPRESTIMOS NEXT
+                       AT END
+                           MOVE 'Y' TO WS-EOF-EMPREST
+                       NOT AT END
+                           IF EMP-LEI-CODIGO = LEI-CODIGO
+                                   AND EMP-STATUS = 'A'
+                               MOVE 'S' TO WS-POSSUI-EMPRESTIMO
+                               MOVE 'Y' TO WS-EOF-EMPREST
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       LISTAR.
+           DISPLAY ' '
+           DISPLAY '*** LISTAGEM DE LEITORES ***'
+           MOVE 'N' TO WS-EOF
+           START ARQ-LEITORES KEY IS NOT LESS THAN LEI-CODIGO
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-LEITORES NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       DISPLAY 'CODIGO: ' LEI-CODIGO
+                       DISPLAY 'NOME: ' LEI-NOME
+                       DISPLAY 'CONTATO: ' LEI-CONTATO
+                       DISPLAY 'DATA CADASTRO: ' LEI-DATA-CADASTRO
+                       DISPLAY 'STATUS: ' LEI-STATUS
+                       DISPLAY '------------------------'
+               END-READ
+           END-PERFORM
+           DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
+           ACCEPT WS-CONTINUA.
+
+       FINALIZAR.
+           CLOSE ARQ-LEITORES
+           IF WS-EMPREST-EXISTE = 'S'
+               CLOSE ARQ-EMPRESTIMOS
+           END-IF.
