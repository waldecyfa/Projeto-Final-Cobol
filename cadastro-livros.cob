@@ -16,20 +16,28 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS LIV-CODIGO
+               ALTERNATE RECORD KEY IS LIV-TITULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-AUTOR WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ISBN WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-EDITORA WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ANO WITH DUPLICATES
                FILE STATUS IS WS-FS.
 
+           SELECT ARQ-LOG ASSIGN TO 'LOG-TRANSACOES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-LIVROS.
-       01 REG-LIVRO.
-           05 LIV-CODIGO       PIC 9(5).
-           05 LIV-TITULO       PIC X(50).
-           05 LIV-AUTOR        PIC X(30).
-           05 LIV-ANO          PIC 9(4).
-           05 LIV-EDITORA      PIC X(30).
+           COPY REG-LIVRO.
+
+       FD ARQ-LOG.
+           COPY REG-LOG.
 
        WORKING-STORAGE SECTION.
        01 WS-FS                PIC XX.
+       01 WS-FS-LOG            PIC XX.
        01 WS-OPCAO             PIC X.
        01 WS-CONTINUA          PIC X.
        01 WS-REGISTRO.
@@ -38,8 +46,30 @@
            05 WS-AUTOR         PIC X(30).
            05 WS-ANO           PIC 9(4).
            05 WS-EDITORA       PIC X(30).
+           05 WS-ISBN          PIC X(13).
+           05 WS-QTD-TOTAL     PIC 9(3).
        01 WS-EOF               PIC X.
        01 WS-ENCONTRADO        PIC X.
+       01 WS-OPCAO-PESQ        PIC X.
+       01 WS-CHAVE-BUSCA       PIC X(50).
+       01 WS-LOG-OPERACAO      PIC X(10).
+       01 WS-CODIGO-LOG        PIC 9(5).
+       01 WS-TITULO-ANTES      PIC X(50).
+       01 WS-AUTOR-ANTES       PIC X(30).
+       01 WS-ANO-ANTES         PIC 9(4).
+       01 WS-EDITORA-ANTES     PIC X(30).
+       01 WS-ISBN-ANTES        PIC X(13).
+       01 WS-QTD-TOTAL-ANTES   PIC 9(3).
+       01 WS-QTD-DISP-ANTES    PIC 9(3).
+       01 WS-QTD-DELTA         PIC S9(4).
+       01 WS-QTD-EMPRESTADO    PIC 9(3).
+       01 WS-TITULO-DEPOIS     PIC X(50).
+       01 WS-AUTOR-DEPOIS      PIC X(30).
+       01 WS-ANO-DEPOIS        PIC 9(4).
+       01 WS-EDITORA-DEPOIS    PIC X(30).
+       01 WS-ISBN-DEPOIS       PIC X(13).
+       01 WS-QTD-TOTAL-DEPOIS  PIC 9(3).
+       01 WS-QTD-DISP-DEPOIS   PIC 9(3).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -50,10 +80,29 @@
 
        INICIALIZAR.
            OPEN I-O ARQ-LIVROS
-           IF WS-FS NOT = '00'
+           IF WS-FS = '35'
                OPEN OUTPUT ARQ-LIVROS
                CLOSE ARQ-LIVROS
                OPEN I-O ARQ-LIVROS
+           ELSE
+               IF WS-FS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR LIVROS.DAT - STATUS: ' WS-FS
+                   DISPLAY 'LAYOUT DE CHAVES PODE ESTAR DESATUALIZADO.'
+                   DISPLAY 'EXECUTE A REINDEXACAO ANTES DE CONTINUAR.'
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN EXTEND ARQ-LOG
+           IF WS-FS-LOG = '35'
+               OPEN OUTPUT ARQ-LOG
+               CLOSE ARQ-LOG
+               OPEN EXTEND ARQ-LOG
+           ELSE
+               IF WS-FS-LOG NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR LOG-TRANSACOES.DAT - STATUS: '
+                       WS-FS-LOG
+                   STOP RUN
+               END-IF
            END-IF.
 
        PROCESSAR.
@@ -64,6 +113,7 @@
            DISPLAY '3 - EXCLUIR'
            DISPLAY '4 - LISTAR'
            DISPLAY '5 - SAIR'
+           DISPLAY '6 - PESQUISAR POR TITULO/AUTOR'
            DISPLAY 'ESCOLHA UMA OPCAO: '
            ACCEPT WS-OPCAO
            EVALUATE WS-OPCAO
@@ -72,6 +122,7 @@
                WHEN '3' PERFORM EXCLUIR
                WHEN '4' PERFORM LISTAR
                WHEN '5' CONTINUE
+               WHEN '6' PERFORM PESQUISAR
                WHEN OTHER DISPLAY 'OPCAO INVALIDA!'
            END-EVALUATE.
 
@@ -83,26 +134,71 @@
            MOVE WS-CODIGO TO LIV-CODIGO
            READ ARQ-LIVROS
                INVALID KEY
-                   DISPLAY 'TITULO: '
-                   ACCEPT WS-TITULO
-                   DISPLAY 'AUTOR: '
-                   ACCEPT WS-AUTOR
-                   DISPLAY 'ANO: '
-                   ACCEPT WS-ANO
-                   DISPLAY 'EDITORA: '
-                   ACCEPT WS-EDITORA
-                   MOVE WS-TITULO TO LIV-TITULO
-                   MOVE WS-AUTOR TO LIV-AUTOR
-                   MOVE WS-ANO TO LIV-ANO
-                   MOVE WS-EDITORA TO LIV-EDITORA
-                   WRITE REG-LIVRO
-                   DISPLAY 'LIVRO CADASTRADO COM SUCESSO!'
+                   PERFORM CADASTRAR-COLETAR
                NOT INVALID KEY
                    DISPLAY 'CODIGO JA EXISTE!'
            END-READ
            DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
            ACCEPT WS-CONTINUA.
 
+       CADASTRAR-COLETAR.
+           DISPLAY 'TITULO: '
+           ACCEPT WS-TITULO
+           DISPLAY 'AUTOR: '
+           ACCEPT WS-AUTOR
+           DISPLAY 'ANO: '
+           ACCEPT WS-ANO
+           DISPLAY 'EDITORA: '
+           ACCEPT WS-EDITORA
+           DISPLAY 'ISBN (13 DIGITOS): '
+           ACCEPT WS-ISBN
+           DISPLAY 'QUANTIDADE DE EXEMPLARES: '
+           ACCEPT WS-QTD-TOTAL
+           IF WS-ISBN NOT = SPACES
+               MOVE WS-ISBN TO LIV-ISBN
+               READ ARQ-LIVROS KEY IS LIV-ISBN
+                   INVALID KEY
+                       PERFORM CADASTRAR-GRAVAR
+                   NOT INVALID KEY
+                       DISPLAY 'ISBN JA CADASTRADO EM OUTRO LIVRO!'
+               END-READ
+           ELSE
+               PERFORM CADASTRAR-GRAVAR
+           END-IF.
+
+       CADASTRAR-GRAVAR.
+           MOVE WS-CODIGO   TO LIV-CODIGO
+           MOVE WS-TITULO   TO LIV-TITULO
+           MOVE WS-AUTOR    TO LIV-AUTOR
+           MOVE WS-ANO      TO LIV-ANO
+           MOVE WS-EDITORA  TO LIV-EDITORA
+           MOVE WS-ISBN     TO LIV-ISBN
+           MOVE WS-QTD-TOTAL TO LIV-QTD-TOTAL
+           MOVE WS-QTD-TOTAL TO LIV-QTD-DISPONIVEL
+           WRITE REG-LIVRO
+               INVALID KEY
+                   DISPLAY 'ISBN JA CADASTRADO EM OUTRO LIVRO!'
+               NOT INVALID KEY
+                   DISPLAY 'LIVRO CADASTRADO COM SUCESSO!'
+                   MOVE 'CADASTRAR' TO WS-LOG-OPERACAO
+                   MOVE LIV-CODIGO  TO WS-CODIGO-LOG
+                   MOVE SPACES      TO WS-TITULO-ANTES
+                   MOVE SPACES      TO WS-AUTOR-ANTES
+                   MOVE ZERO        TO WS-ANO-ANTES
+                   MOVE SPACES      TO WS-EDITORA-ANTES
+                   MOVE SPACES      TO WS-ISBN-ANTES
+                   MOVE ZERO        TO WS-QTD-TOTAL-ANTES
+                   MOVE ZERO        TO WS-QTD-DISP-ANTES
+                   MOVE LIV-TITULO  TO WS-TITULO-DEPOIS
+                   MOVE LIV-AUTOR   TO WS-AUTOR-DEPOIS
+                   MOVE LIV-ANO     TO WS-ANO-DEPOIS
+                   MOVE LIV-EDITORA TO WS-EDITORA-DEPOIS
+                   MOVE LIV-ISBN    TO WS-ISBN-DEPOIS
+                   MOVE LIV-QTD-TOTAL      TO WS-QTD-TOTAL-DEPOIS
+                   MOVE LIV-QTD-DISPONIVEL TO WS-QTD-DISP-DEPOIS
+                   PERFORM GRAVAR-LOG
+           END-WRITE.
+
        EDITAR.
            DISPLAY ' '
            DISPLAY '*** EDITAR LIVRO ***'
@@ -113,6 +209,14 @@
                INVALID KEY
                    DISPLAY 'LIVRO NAO ENCONTRADO!'
                NOT INVALID KEY
+                   MOVE LIV-CODIGO  TO WS-CODIGO-LOG
+                   MOVE LIV-TITULO  TO WS-TITULO-ANTES
+                   MOVE LIV-AUTOR   TO WS-AUTOR-ANTES
+                   MOVE LIV-ANO     TO WS-ANO-ANTES
+                   MOVE LIV-EDITORA TO WS-EDITORA-ANTES
+                   MOVE LIV-ISBN    TO WS-ISBN-ANTES
+                   MOVE LIV-QTD-TOTAL      TO WS-QTD-TOTAL-ANTES
+                   MOVE LIV-QTD-DISPONIVEL TO WS-QTD-DISP-ANTES
                    DISPLAY 'TITULO ATUAL: ' LIV-TITULO
                    DISPLAY 'NOVO TITULO: '
                    ACCEPT WS-TITULO
@@ -125,12 +229,38 @@
                    DISPLAY 'EDITORA ATUAL: ' LIV-EDITORA
                    DISPLAY 'NOVA EDITORA: '
                    ACCEPT WS-EDITORA
-                   MOVE WS-TITULO TO LIV-TITULO
-                   MOVE WS-AUTOR TO LIV-AUTOR
-                   MOVE WS-ANO TO LIV-ANO
-                   MOVE WS-EDITORA TO LIV-EDITORA
-                   REWRITE REG-LIVRO
-                   DISPLAY 'LIVRO ATUALIZADO COM SUCESSO!'
+                   DISPLAY 'QTD TOTAL ATUAL: ' LIV-QTD-TOTAL
+                   DISPLAY 'NOVA QTD TOTAL: '
+                   ACCEPT WS-QTD-TOTAL
+                   COMPUTE WS-QTD-EMPRESTADO =
+                       LIV-QTD-TOTAL - LIV-QTD-DISPONIVEL
+                   IF WS-QTD-TOTAL < WS-QTD-EMPRESTADO
+                       DISPLAY 'QTD TOTAL NAO PODE SER MENOR QUE OS '
+                       DISPLAY 'EXEMPLARES EMPRESTADOS ('
+                           WS-QTD-EMPRESTADO ')!'
+                   ELSE
+                       COMPUTE WS-QTD-DELTA =
+                           WS-QTD-TOTAL - LIV-QTD-TOTAL
+                       MOVE WS-TITULO TO LIV-TITULO
+                       MOVE WS-AUTOR TO LIV-AUTOR
+                       MOVE WS-ANO TO LIV-ANO
+                       MOVE WS-EDITORA TO LIV-EDITORA
+                       MOVE WS-QTD-TOTAL TO LIV-QTD-TOTAL
+                       COMPUTE WS-QTD-DELTA =
+                           LIV-QTD-DISPONIVEL + WS-QTD-DELTA
+                       MOVE WS-QTD-DELTA TO LIV-QTD-DISPONIVEL
+                       REWRITE REG-LIVRO
+                       DISPLAY 'LIVRO ATUALIZADO COM SUCESSO!'
+                       MOVE 'EDITAR'    TO WS-LOG-OPERACAO
+                       MOVE LIV-TITULO  TO WS-TITULO-DEPOIS
+                       MOVE LIV-AUTOR   TO WS-AUTOR-DEPOIS
+                       MOVE LIV-ANO     TO WS-ANO-DEPOIS
+                       MOVE LIV-EDITORA TO WS-EDITORA-DEPOIS
+                       MOVE LIV-ISBN    TO WS-ISBN-DEPOIS
+                       MOVE LIV-QTD-TOTAL      TO WS-QTD-TOTAL-DEPOIS
+                       MOVE LIV-QTD-DISPONIVEL TO WS-QTD-DISP-DEPOIS
+                       PERFORM GRAVAR-LOG
+                   END-IF
            END-READ
            DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
            ACCEPT WS-CONTINUA.
@@ -145,8 +275,29 @@
                INVALID KEY
                    DISPLAY 'LIVRO NAO ENCONTRADO!'
                NOT INVALID KEY
-                   DELETE ARQ-LIVROS
-                   DISPLAY 'LIVRO EXCLUIDO COM SUCESSO!'
+                   IF LIV-QTD-DISPONIVEL < LIV-QTD-TOTAL
+                       DISPLAY 'LIVRO POSSUI EXEMPLARES EMPRESTADOS!'
+                   ELSE
+                       MOVE LIV-CODIGO  TO WS-CODIGO-LOG
+                       MOVE LIV-TITULO  TO WS-TITULO-ANTES
+                       MOVE LIV-AUTOR   TO WS-AUTOR-ANTES
+                       MOVE LIV-ANO     TO WS-ANO-ANTES
+                       MOVE LIV-EDITORA TO WS-EDITORA-ANTES
+                       MOVE LIV-ISBN    TO WS-ISBN-ANTES
+                       MOVE LIV-QTD-TOTAL      TO WS-QTD-TOTAL-ANTES
+                       MOVE LIV-QTD-DISPONIVEL TO WS-QTD-DISP-ANTES
+                       DELETE ARQ-LIVROS
+                       DISPLAY 'LIVRO EXCLUIDO COM SUCESSO!'
+                       MOVE 'EXCLUIR'   TO WS-LOG-OPERACAO
+                       MOVE SPACES      TO WS-TITULO-DEPOIS
+                       MOVE SPACES      TO WS-AUTOR-DEPOIS
+                       MOVE ZERO        TO WS-ANO-DEPOIS
+                       MOVE SPACES      TO WS-EDITORA-DEPOIS
+                       MOVE SPACES      TO WS-ISBN-DEPOIS
+                       MOVE ZERO        TO WS-QTD-TOTAL-DEPOIS
+                       MOVE ZERO        TO WS-QTD-DISP-DEPOIS
+                       PERFORM GRAVAR-LOG
+                   END-IF
            END-READ
            DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
            ACCEPT WS-CONTINUA.
@@ -166,11 +317,120 @@
                        DISPLAY 'AUTOR: ' LIV-AUTOR
                        DISPLAY 'ANO: ' LIV-ANO
                        DISPLAY 'EDITORA: ' LIV-EDITORA
+                       DISPLAY 'ISBN: ' LIV-ISBN
+                       DISPLAY 'EXEMPLARES TOTAL: ' LIV-QTD-TOTAL
+                       DISPLAY 'EXEMPLARES DISPONIVEIS: '
+                           LIV-QTD-DISPONIVEL
                        DISPLAY '------------------------'
                END-READ
            END-PERFORM
            DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
            ACCEPT WS-CONTINUA.
 
+       PESQUISAR.
+           DISPLAY ' '
+           DISPLAY '*** PESQUISAR POR TITULO/AUTOR ***'
+           DISPLAY '1 - POR TITULO'
+           DISPLAY '2 - POR AUTOR'
+           ACCEPT WS-OPCAO-PESQ
+           EVALUATE WS-OPCAO-PESQ
+               WHEN '1'
+                   DISPLAY 'TITULO A PESQUISAR: '
+                   ACCEPT WS-CHAVE-BUSCA
+                   MOVE WS-CHAVE-BUSCA TO LIV-TITULO
+                   PERFORM PESQUISAR-POR-TITULO
+               WHEN '2'
+                   DISPLAY 'AUTOR A PESQUISAR: '
+                   ACCEPT WS-CHAVE-BUSCA
+                   MOVE WS-CHAVE-BUSCA(1:30) TO LIV-AUTOR
+                   PERFORM PESQUISAR-POR-AUTOR
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA!'
+           END-EVALUATE
+           DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
+           ACCEPT WS-CONTINUA.
+
+       PESQUISAR-POR-TITULO.
+           MOVE 'N' TO WS-ENCONTRADO
+           START ARQ-LIVROS KEY IS = LIV-TITULO
+               INVALID KEY
+                   DISPLAY 'TITULO NAO ENCONTRADO!'
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-EOF
+                   PERFORM UNTIL WS-EOF = 'Y'
+                       READ ARQ-LIVROS NEXT
+                           AT END
+                               MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                               IF LIV-TITULO NOT = WS-CHAVE-BUSCA
+                                   MOVE 'Y' TO WS-EOF
+                               ELSE
+                                   MOVE 'S' TO WS-ENCONTRADO
+                                   PERFORM EXIBIR-LIVRO-ENCONTRADO
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   IF WS-ENCONTRADO NOT = 'S'
+                       DISPLAY 'TITULO NAO ENCONTRADO!'
+                   END-IF
+           END-START.
+
+       PESQUISAR-POR-AUTOR.
+           MOVE 'N' TO WS-ENCONTRADO
+           START ARQ-LIVROS KEY IS = LIV-AUTOR
+               INVALID KEY
+                   DISPLAY 'AUTOR NAO ENCONTRADO!'
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-EOF
+                   PERFORM UNTIL WS-EOF = 'Y'
+                       READ ARQ-LIVROS NEXT
+                           AT END
+                               MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                               IF LIV-AUTOR NOT = WS-CHAVE-BUSCA(1:30)
+                                   MOVE 'Y' TO WS-EOF
+                               ELSE
+                                   MOVE 'S' TO WS-ENCONTRADO
+                                   PERFORM EXIBIR-LIVRO-ENCONTRADO
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   IF WS-ENCONTRADO NOT = 'S'
+                       DISPLAY 'AUTOR NAO ENCONTRADO!'
+                   END-IF
+           END-START.
+
+       EXIBIR-LIVRO-ENCONTRADO.
+           DISPLAY 'CODIGO: ' LIV-CODIGO
+           DISPLAY 'TITULO: ' LIV-TITULO
+           DISPLAY 'AUTOR: ' LIV-AUTOR
+           DISPLAY 'ANO: ' LIV-ANO
+           DISPLAY 'EDITORA: ' LIV-EDITORA
+           DISPLAY 'ISBN: ' LIV-ISBN
+           DISPLAY 'EXEMPLARES TOTAL: ' LIV-QTD-TOTAL
+           DISPLAY 'EXEMPLARES DISPONIVEIS: ' LIV-QTD-DISPONIVEL
+           DISPLAY '------------------------'.
+
+       GRAVAR-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-DATA-HORA
+           MOVE WS-LOG-OPERACAO  TO LOG-OPERACAO
+           MOVE WS-CODIGO-LOG    TO LOG-CODIGO
+           MOVE WS-TITULO-ANTES  TO LOG-TITULO-ANTES
+           MOVE WS-AUTOR-ANTES   TO LOG-AUTOR-ANTES
+           MOVE WS-ANO-ANTES     TO LOG-ANO-ANTES
+           MOVE WS-EDITORA-ANTES TO LOG-EDITORA-ANTES
+           MOVE WS-ISBN-ANTES    TO LOG-ISBN-ANTES
+           MOVE WS-QTD-TOTAL-ANTES TO LOG-QTD-TOTAL-ANTES
+           MOVE WS-QTD-DISP-ANTES  TO LOG-QTD-DISP-ANTES
+           MOVE WS-TITULO-DEPOIS TO LOG-TITULO-DEPOIS
+           MOVE WS-AUTOR-DEPOIS  TO LOG-AUTOR-DEPOIS
+           MOVE WS-ANO-DEPOIS    TO LOG-ANO-DEPOIS
+           MOVE WS-EDITORA-DEPOIS TO LOG-EDITORA-DEPOIS
+           MOVE WS-ISBN-DEPOIS    TO LOG-ISBN-DEPOIS
+           MOVE WS-QTD-TOTAL-DEPOIS TO LOG-QTD-TOTAL-DEPOIS
+           MOVE WS-QTD-DISP-DEPOIS  TO LOG-QTD-DISP-DEPOIS
+           WRITE REG-LOG.
+
        FINALIZAR.
-           CLOSE ARQ-LIVROS.
\ No newline at end of file
+           CLOSE ARQ-LIVROS
+           CLOSE ARQ-LOG.
