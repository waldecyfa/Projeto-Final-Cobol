@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-LIVROS.
+
+      *==========================================
+      *===  Autor: Waldecy Facanha
+      *===  CONSULTORIA: WJiNFO
+      *===  DATA: XX/XX/2025
+      *===  OBJETIVO: CARGA EM LOTE DE LIVROS A PARTIR DE ARQUIVO
+      *===  DE FORNECEDOR/DOACAO, COM RELATORIO DE REJEITADOS.
+      *==========================================
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CARGA ASSIGN TO 'CARGA-LIVROS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CARGA.
+
+           SELECT ARQ-LIVROS ASSIGN TO 'LIVROS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIV-CODIGO
+               ALTERNATE RECORD KEY IS LIV-TITULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-AUTOR WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ISBN WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-EDITORA WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ANO WITH DUPLICATES
+               FILE STATUS IS WS-FS-LIVROS.
+
+           SELECT ARQ-REJEITOS ASSIGN TO 'CARGA-REJEITOS.LST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJEITOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CARGA.
+           COPY REG-CARGA-LIVRO.
+
+       FD ARQ-LIVROS.
+           COPY REG-LIVRO.
+
+       FD ARQ-REJEITOS
+           RECORDING MODE IS F.
+       01 LINHA-REJEITO         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CARGA           PIC XX.
+       01 WS-FS-LIVROS          PIC XX.
+       01 WS-FS-REJEITOS        PIC XX.
+       01 WS-EOF                PIC X.
+       01 WS-DATA-HOJE          PIC 9(8).
+       01 WS-ANO-ATUAL          PIC 9(4).
+       01 WS-MOTIVO-REJEITO     PIC X(30).
+       01 WS-REJEITADO          PIC X.
+       01 WS-TOTAL-LIDOS        PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-CARGA        PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-REJEITADOS   PIC 9(5) VALUE ZERO.
+
+       01 WS-CABECALHO.
+           05 FILLER            PIC X(35) VALUE
+               'RELATORIO DE REJEITADOS DA CARGA'.
+       01 WS-LINHA-DETALHE.
+           05 WD-CODIGO         PIC ZZZZ9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 WD-TITULO         PIC X(50).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 WD-MOTIVO         PIC X(30).
+
+       01 WS-LINHA-TOTAL-LIDOS.
+           05 FILLER            PIC X(20) VALUE
+               'REGISTROS LIDOS: '.
+           05 WT-LIDOS          PIC ZZZZ9.
+       01 WS-LINHA-TOTAL-CARGA.
+           05 FILLER            PIC X(20) VALUE
+               'CARREGADOS: '.
+           05 WT-CARGA          PIC ZZZZ9.
+       01 WS-LINHA-TOTAL-REJ.
+           05 FILLER            PIC X(20) VALUE
+               'REJEITADOS: '.
+           05 WT-REJ            PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           PERFORM PROCESSAR-CARGA
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-ATUAL
+           OPEN INPUT ARQ-CARGA
+           OPEN I-O ARQ-LIVROS
+           IF WS-FS-LIVROS = '35'
+               OPEN OUTPUT ARQ-LIVROS
+               CLOSE ARQ-LIVROS
+               OPEN I-O ARQ-LIVROS
+           ELSE
+               IF WS-FS-LIVROS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR LIVROS.DAT - STATUS: '
+                       WS-FS-LIVROS
+                   DISPLAY 'LAYOUT DE CHAVES PODE ESTAR DESATUALIZADO.'
+                   DISPLAY 'EXECUTE A REINDEXACAO ANTES DE CONTINUAR.'
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN OUTPUT ARQ-REJEITOS
+           WRITE LINHA-REJEITO FROM WS-CABECALHO
+           MOVE SPACES TO LINHA-REJEITO
+           WRITE LINHA-REJEITO.
+
+       PROCESSAR-CARGA.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-CARGA
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-LIDOS
+                       PERFORM VALIDAR-E-GRAVAR
+               END-READ
+           END-PERFORM
+           PERFORM ESCREVER-TOTAIS.
+
+       VALIDAR-E-GRAVAR.
+           MOVE 'N' TO WS-REJEITADO
+           MOVE SPACES TO WS-MOTIVO-REJEITO
+           IF CRG-ANO < 1450 OR CRG-ANO > WS-ANO-ATUAL
+               MOVE 'Y' TO WS-REJEITADO
+               MOVE 'ANO INVALIDO' TO WS-MOTIVO-REJEITO
+           END-IF
+           IF WS-REJEITADO = 'N' AND CRG-ISBN = SPACES
+               MOVE 'Y' TO WS-REJEITADO
+               MOVE 'ISBN EM BRANCO' TO WS-MOTIVO-REJEITO
+           END-IF
+           IF WS-REJEITADO = 'N'
+               MOVE CRG-CODIGO TO LIV-CODIGO
+               READ ARQ-LIVROS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-REJEITADO
+                       MOVE 'CODIGO DUPLICADO' TO WS-MOTIVO-REJEITO
+               END-READ
+           END-IF
+           IF WS-REJEITADO = 'N'
+               MOVE CRG-ISBN TO LIV-ISBN
+               READ ARQ-LIVROS KEY IS LIV-ISBN
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-REJEITADO
+                       MOVE 'ISBN DUPLICADO' TO WS-MOTIVO-REJEITO
+               END-READ
+           END-IF
+           IF WS-REJEITADO = 'N'
+               PERFORM GRAVAR-LIVRO
+           ELSE
+               ADD 1 TO WS-TOTAL-REJEITADOS
+               PERFORM ESCREVER-REJEITO
+           END-IF.
+
+       GRAVAR-LIVRO.
+           MOVE CRG-CODIGO      TO LIV-CODIGO
+           MOVE CRG-TITULO      TO LIV-TITULO
+           MOVE CRG-AUTOR       TO LIV-AUTOR
+           MOVE CRG-ANO         TO LIV-ANO
+           MOVE CRG-EDITORA     TO LIV-EDITORA
+           MOVE CRG-ISBN        TO LIV-ISBN
+           MOVE CRG-QTD-TOTAL   TO LIV-QTD-TOTAL
+           MOVE CRG-QTD-TOTAL   TO LIV-QTD-DISPONIVEL
+           WRITE REG-LIVRO
+               INVALID KEY
+                   MOVE 'ISBN DUPLICADO' TO WS-MOTIVO-REJEITO
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+                   PERFORM ESCREVER-REJEITO
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-CARGA
+           END-WRITE.
+
+       ESCREVER-REJEITO.
+           MOVE CRG-CODIGO  TO WD-CODIGO
+           MOVE CRG-TITULO  TO WD-TITULO
+           MOVE WS-MOTIVO-REJEITO TO WD-MOTIVO
+           WRITE LINHA-REJEITO FROM WS-LINHA-DETALHE.
+
+       ESCREVER-TOTAIS.
+           MOVE SPACES TO LINHA-REJEITO
+           WRITE LINHA-REJEITO
+           MOVE WS-TOTAL-LIDOS TO WT-LIDOS
+           WRITE LINHA-REJEITO FROM WS-LINHA-TOTAL-LIDOS
+           MOVE WS-TOTAL-CARGA TO WT-CARGA
+           WRITE LINHA-REJEITO FROM WS-LINHA-TOTAL-CARGA
+           MOVE WS-TOTAL-REJEITADOS TO WT-REJ
+           WRITE LINHA-REJEITO FROM WS-LINHA-TOTAL-REJ.
+
+       FINALIZAR.
+           CLOSE ARQ-CARGA
+           CLOSE ARQ-LIVROS
+           CLOSE ARQ-REJEITOS
+           DISPLAY 'CARGA CONCLUIDA. VER CARGA-REJEITOS.LST'.
