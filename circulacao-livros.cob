@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIRCULACAO-LIVROS.
+
+      *==========================================
+      *===  Autor: Waldecy Facanha
+      *===  CONSULTORIA: WJiNFO
+      *===  DATA: XX/XX/2025
+      *===  OBJETIVO: CONTROLE DE EMPRESTIMO E DEVOLUCAO DE LIVROS
+      *==========================================
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LIVROS ASSIGN TO 'LIVROS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIV-CODIGO
+               ALTERNATE RECORD KEY IS LIV-TITULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-AUTOR WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ISBN WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-EDITORA WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ANO WITH DUPLICATES
+               FILE STATUS IS WS-FS-LIVROS.
+
+           SELECT ARQ-EMPRESTIMOS ASSIGN TO 'EMPRESTIMOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NUMERO
+               FILE STATUS IS WS-FS-EMPREST.
+
+           SELECT ARQ-LEITORES ASSIGN TO 'LEITORES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEI-CODIGO
+               FILE STATUS IS WS-FS-LEITOR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-LIVROS.
+           COPY REG-LIVRO.
+
+       FD ARQ-EMPRESTIMOS.
+           COPY REG-EMPRESTIMO.
+
+       FD ARQ-LEITORES.
+           COPY REG-LEITOR.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-LIVROS          PIC XX.
+       01 WS-FS-EMPREST         PIC XX.
+       01 WS-FS-LEITOR          PIC XX.
+       01 WS-OPCAO              PIC X.
+       01 WS-CONTINUA           PIC X.
+       01 WS-REGISTRO.
+           05 WS-NUMERO         PIC 9(6).
+           05 WS-LIV-CODIGO     PIC 9(5).
+           05 WS-LEI-CODIGO     PIC 9(5).
+           05 WS-DATA-EMPREST   PIC 9(8).
+           05 WS-DATA-PREVISTA  PIC 9(8).
+           05 WS-DATA-DEVOL     PIC 9(8).
+       01 WS-PRAZO-DIAS         PIC 9(3) VALUE 14.
+       01 WS-DATA-INTEIRO       PIC 9(9).
+       01 WS-EOF                PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           PERFORM PROCESSAR UNTIL WS-OPCAO = '4'
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN I-O ARQ-LIVROS
+           IF WS-FS-LIVROS = '35'
+               OPEN OUTPUT ARQ-LIVROS
+               CLOSE ARQ-LIVROS
+               OPEN I-O ARQ-LIVROS
+           ELSE
+               IF WS-FS-LIVROS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR LIVROS.DAT - STATUS: '
+                       WS-FS-LIVROS
+                   DISPLAY 'LAYOUT DE CHAVES PODE ESTAR DESATUALIZADO.'
+                   DISPLAY 'EXECUTE A REINDEXACAO ANTES DE CONTINUAR.'
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN I-O ARQ-EMPRESTIMOS
+           IF WS-FS-EMPREST = '35'
+               OPEN OUTPUT ARQ-EMPRESTIMOS
+               CLOSE ARQ-EMPRESTIMOS
+               OPEN I-O ARQ-EMPRESTIMOS
+           ELSE
+               IF WS-FS-EMPREST NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR EMPRESTIMOS.DAT - STATUS: '
+                       WS-FS-EMPREST
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN I-O ARQ-LEITORES
+           IF WS-FS-LEITOR = '35'
+               OPEN OUTPUT ARQ-LEITORES
+               CLOSE ARQ-LEITORES
+               OPEN I-O ARQ-LEITORES
+           ELSE
+               IF WS-FS-LEITOR NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR LEITORES.DAT - STATUS: '
+                       WS-FS-LEITOR
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       PROCESSAR.
+           DISPLAY ' '
+           DISPLAY 'SISTEMA DE CIRCULACAO DE LIVROS'
+           DISPLAY '1 - EMPRESTAR'
+           DISPLAY '2 - DEVOLVER'
+           DISPLAY '3 - LISTAR EMPRESTIMOS'
+           DISPLAY '4 - SAIR'
+           DISPLAY 'ESCOLHA UMA OPCAO: '
+           ACCEPT WS-OPCAO
+           EVALUATE WS-OPCAO
+               WHEN '1' PERFORM EMPRESTAR
+               WHEN '2' PERFORM DEVOLVER
+               WHEN '3' PERFORM LISTAR
+               WHEN '4' CONTINUE
+               WHEN OTHER DISPLAY 'OPCAO INVALIDA!'
+           END-EVALUATE.
+
+       EMPRESTAR.
+           DISPLAY ' '
+           DISPLAY '*** EMPRESTIMO DE LIVRO ***'
+           DISPLAY 'NUMERO DO EMPRESTIMO (6 DIGITOS): '
+           ACCEPT WS-NUMERO
+           MOVE WS-NUMERO TO EMP-NUMERO
+           READ ARQ-EMPRESTIMOS
+               INVALID KEY
+                   PERFORM EMPRESTAR-CONFIRMAR
+               NOT INVALID KEY
+                   DISPLAY 'NUMERO DE EMPRESTIMO JA EXISTE!'
+           END-READ
+           DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
+           ACCEPT WS-CONTINUA.
+
+       EMPRESTAR-CONFIRMAR.
+           DISPLAY 'CODIGO DO LIVRO (5 DIGITOS): '
+           ACCEPT WS-LIV-CODIGO
+           MOVE WS-LIV-CODIGO TO LIV-CODIGO
+           READ ARQ-LIVROS
+               INVALID KEY
+                   DISPLAY 'LIVRO NAO ENCONTRADO NO CATALOGO!'
+               NOT INVALID KEY
+                   IF LIV-QTD-DISPONIVEL = 0
+                       DISPLAY 'NENHUM EXEMPLAR DISPONIVEL!'
+                   ELSE
+                       PERFORM EMPRESTAR-GRAVAR
+                   END-IF
+           END-READ.
+
+       EMPRESTAR-GRAVAR.
+           DISPLAY 'CODIGO DO LEITOR (5 DIGITOS): '
+           ACCEPT WS-LEI-CODIGO
+           MOVE WS-LEI-CODIGO TO LEI-CODIGO
+           READ ARQ-LEITORES
+               INVALID KEY
+                   DISPLAY 'LEITOR NAO CADASTRADO!'
+               NOT INVALID KEY
+                   IF LEI-STATUS = 'I'
+                       DISPLAY 'LEITOR INATIVO - NAO PODE EMPRESTAR!'
+                   ELSE
+                       PERFORM EMPRESTAR-EFETIVAR
+                   END-IF
+           END-READ.
+
+       EMPRESTAR-EFETIVAR.
+           DISPLAY 'DATA DO EMPRESTIMO (AAAAMMDD): '
+           ACCEPT WS-DATA-EMPREST
+           COMPUTE WS-DATA-INTEIRO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-EMPREST) + WS-PRAZO-DIAS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-DATA-INTEIRO)
+               TO WS-DATA-PREVISTA
+           MOVE WS-LIV-CODIGO    TO EMP-LIV-CODIGO
+           MOVE WS-LEI-CODIGO    TO EMP-LEI-CODIGO
+           MOVE WS-DATA-EMPREST  TO EMP-DATA-EMPRESTIMO
+           MOVE WS-DATA-PREVISTA TO EMP-DATA-PREVISTA
+           MOVE ZEROES           TO EMP-DATA-DEVOLUCAO
+           MOVE 'A'              TO EMP-STATUS
+           WRITE REG-EMPRESTIMO
+           SUBTRACT 1 FROM LIV-QTD-DISPONIVEL
+           REWRITE REG-LIVRO
+           DISPLAY 'EMPRESTIMO REGISTRADO COM SUCESSO!'
+           DISPLAY 'DEVOLUCAO PREVISTA PARA: ' EMP-DATA-PREVISTA.
+
+       DEVOLVER.
+           DISPLAY ' '
+           DISPLAY '*** DEVOLUCAO DE LIVRO ***'
+           DISPLAY 'NUMERO DO EMPRESTIMO: '
+           ACCEPT WS-NUMERO
+           MOVE WS-NUMERO TO EMP-NUMERO
+           READ ARQ-EMPRESTIMOS
+               INVALID KEY
+                   DISPLAY 'EMPRESTIMO NAO ENCONTRADO!'
+               NOT INVALID KEY
+                   IF EMP-STATUS = 'D'
+                       DISPLAY 'EMPRESTIMO JA FOI DEVOLVIDO!'
+                   ELSE
+                       DISPLAY 'DATA DA DEVOLUCAO (AAAAMMDD): '
+                       ACCEPT WS-DATA-DEVOL
+                       MOVE WS-DATA-DEVOL TO EMP-DATA-DEVOLUCAO
+                       MOVE 'D' TO EMP-STATUS
+                       MOVE EMP-LIV-CODIGO TO WS-LIV-CODIGO
+                       REWRITE REG-EMPRESTIMO
+                       PERFORM DEVOLVER-ATUALIZAR-ACERVO
+                       DISPLAY 'DEVOLUCAO REGISTRADA COM SUCESSO!'
+                   END-IF
+           END-READ
+           DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
+           ACCEPT WS-CONTINUA.
+
+       DEVOLVER-ATUALIZAR-ACERVO.
+           MOVE WS-LIV-CODIGO TO LIV-CODIGO
+           READ ARQ-LIVROS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF LIV-QTD-DISPONIVEL < LIV-QTD-TOTAL
+                       ADD 1 TO LIV-QTD-DISPONIVEL
+                       REWRITE REG-LIVRO
+                   END-IF
+           END-READ.
+
+       LISTAR.
+           DISPLAY ' '
+           DISPLAY '*** LISTAGEM DE EMPRESTIMOS ***'
+           MOVE 'N' TO WS-EOF
+           START ARQ-EMPRESTIMOS KEY IS NOT LESS THAN EMP-NUMERO
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-EMPRESTIMOS NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       DISPLAY 'NUMERO: ' EMP-NUMERO
+                       DISPLAY 'LIVRO: ' EMP-LIV-CODIGO
+                       DISPLAY 'LEITOR: ' EMP-LEI-CODIGO
+                       DISPLAY 'DATA EMPRESTIMO: ' EMP-DATA-EMPRESTIMO
+                       DISPLAY 'DATA PREVISTA: ' EMP-DATA-PREVISTA
+                       DISPLAY 'DATA DEVOLUCAO: ' EMP-DATA-DEVOLUCAO
+                       DISPLAY 'STATUS: ' EMP-STATUS
+                       DISPLAY '------------------------'
+               END-READ
+           END-PERFORM
+           DISPLAY 'PRESSIONE ENTER PARA CONTINUAR'
+           ACCEPT WS-CONTINUA.
+
+       FINALIZAR.
+           CLOSE ARQ-LIVROS
+           CLOSE ARQ-EMPRESTIMOS
+           CLOSE ARQ-LEITORES.
