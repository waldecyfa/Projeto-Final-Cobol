@@ -0,0 +1,15 @@
+      *==========================================
+      *===  COPYBOOK: REG-BACKUP-LIVRO
+      *===  LAYOUT DO ARQUIVO SEQUENCIAL DE BACKUP/RECARGA DE
+      *===  ARQ-LIVROS (LIVROS-BACKUP.DAT), USADO POR
+      *===  BACKUP-LIVROS E RECARGA-LIVROS.
+      *==========================================
+       01 REG-BACKUP-LIVRO.
+           05 BKP-CODIGO           PIC 9(5).
+           05 BKP-TITULO           PIC X(50).
+           05 BKP-AUTOR            PIC X(30).
+           05 BKP-ANO              PIC 9(4).
+           05 BKP-EDITORA          PIC X(30).
+           05 BKP-ISBN             PIC X(13).
+           05 BKP-QTD-TOTAL        PIC 9(3).
+           05 BKP-QTD-DISPONIVEL   PIC 9(3).
