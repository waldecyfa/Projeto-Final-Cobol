@@ -0,0 +1,14 @@
+      *==========================================
+      *===  COPYBOOK: REG-CARGA-LIVRO
+      *===  LAYOUT DO ARQUIVO SEQUENCIAL DE ENTRADA PARA CARGA
+      *===  EM LOTE DE LIVROS (CARGA-LIVROS.DAT), USADO POR
+      *===  CARGA-LIVROS.
+      *==========================================
+       01 REG-CARGA-LIVRO.
+           05 CRG-CODIGO           PIC 9(5).
+           05 CRG-TITULO           PIC X(50).
+           05 CRG-AUTOR            PIC X(30).
+           05 CRG-ANO              PIC 9(4).
+           05 CRG-EDITORA          PIC X(30).
+           05 CRG-ISBN             PIC X(13).
+           05 CRG-QTD-TOTAL        PIC 9(3).
