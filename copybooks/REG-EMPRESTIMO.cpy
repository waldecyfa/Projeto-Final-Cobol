@@ -0,0 +1,13 @@
+      *==========================================
+      *===  COPYBOOK: REG-EMPRESTIMO
+      *===  LAYOUT DO REGISTRO DE ARQ-EMPRESTIMOS (EMPRESTIMOS.DAT)
+      *===  COMPARTILHADO PELOS PROGRAMAS DE CIRCULACAO E RELATORIOS.
+      *==========================================
+       01 REG-EMPRESTIMO.
+           05 EMP-NUMERO           PIC 9(6).
+           05 EMP-LIV-CODIGO       PIC 9(5).
+           05 EMP-LEI-CODIGO       PIC 9(5).
+           05 EMP-DATA-EMPRESTIMO  PIC 9(8).
+           05 EMP-DATA-PREVISTA    PIC 9(8).
+           05 EMP-DATA-DEVOLUCAO   PIC 9(8).
+           05 EMP-STATUS           PIC X(1).
