@@ -0,0 +1,12 @@
+      *==========================================
+      *===  COPYBOOK: REG-LEITOR
+      *===  LAYOUT DO REGISTRO DE ARQ-LEITORES (LEITORES.DAT)
+      *===  COMPARTILHADO PELOS PROGRAMAS DE CADASTRO, CIRCULACAO
+      *===  E RELATORIOS.
+      *==========================================
+       01 REG-LEITOR.
+           05 LEI-CODIGO           PIC 9(5).
+           05 LEI-NOME             PIC X(50).
+           05 LEI-CONTATO          PIC X(30).
+           05 LEI-DATA-CADASTRO    PIC 9(8).
+           05 LEI-STATUS           PIC X(1).
