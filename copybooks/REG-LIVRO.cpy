@@ -0,0 +1,15 @@
+      *==========================================
+      *===  COPYBOOK: REG-LIVRO
+      *===  LAYOUT DO REGISTRO DE ARQ-LIVROS (LIVROS.DAT)
+      *===  COMPARTILHADO POR TODOS OS PROGRAMAS QUE ACESSAM
+      *===  O CATALOGO DE LIVROS.
+      *==========================================
+       01 REG-LIVRO.
+           05 LIV-CODIGO           PIC 9(5).
+           05 LIV-TITULO           PIC X(50).
+           05 LIV-AUTOR            PIC X(30).
+           05 LIV-ANO              PIC 9(4).
+           05 LIV-EDITORA          PIC X(30).
+           05 LIV-ISBN             PIC X(13).
+           05 LIV-QTD-TOTAL        PIC 9(3).
+           05 LIV-QTD-DISPONIVEL   PIC 9(3).
