@@ -0,0 +1,24 @@
+      *==========================================
+      *===  COPYBOOK: REG-LOG
+      *===  LAYOUT DO REGISTRO DE LOG-TRANSACOES.DAT
+      *===  TRILHA DE AUDITORIA DE CADASTRAR/EDITAR/EXCLUIR
+      *===  EM ARQ-LIVROS.
+      *==========================================
+       01 REG-LOG.
+           05 LOG-OPERACAO          PIC X(10).
+           05 LOG-DATA-HORA         PIC 9(14).
+           05 LOG-CODIGO            PIC 9(5).
+           05 LOG-TITULO-ANTES      PIC X(50).
+           05 LOG-TITULO-DEPOIS     PIC X(50).
+           05 LOG-AUTOR-ANTES       PIC X(30).
+           05 LOG-AUTOR-DEPOIS      PIC X(30).
+           05 LOG-ANO-ANTES         PIC 9(4).
+           05 LOG-ANO-DEPOIS        PIC 9(4).
+           05 LOG-EDITORA-ANTES     PIC X(30).
+           05 LOG-EDITORA-DEPOIS    PIC X(30).
+           05 LOG-ISBN-ANTES        PIC X(13).
+           05 LOG-ISBN-DEPOIS       PIC X(13).
+           05 LOG-QTD-TOTAL-ANTES   PIC 9(3).
+           05 LOG-QTD-TOTAL-DEPOIS  PIC 9(3).
+           05 LOG-QTD-DISP-ANTES    PIC 9(3).
+           05 LOG-QTD-DISP-DEPOIS   PIC 9(3).
