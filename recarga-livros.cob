@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECARGA-LIVROS.
+
+      *==========================================
+      *===  Autor: Waldecy Facanha
+      *===  CONSULTORIA: WJiNFO
+      *===  DATA: XX/XX/2025
+      *===  OBJETIVO: RECARGA DE ARQ-LIVROS A PARTIR DO BACKUP
+      *===  SEQUENCIAL, PARA RECUPERACAO APOS PERDA/CORRUPCAO
+      *===  DO INDEXADO. REINICIAVEL: PODE SER EXECUTADA VARIAS
+      *===  VEZES SEM DUPLICAR REGISTROS.
+      *==========================================
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-BACKUP ASSIGN TO 'LIVROS-BACKUP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BACKUP.
+
+           SELECT ARQ-LIVROS ASSIGN TO 'LIVROS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIV-CODIGO
+               ALTERNATE RECORD KEY IS LIV-TITULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-AUTOR WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ISBN WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-EDITORA WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ANO WITH DUPLICATES
+               FILE STATUS IS WS-FS-LIVROS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-BACKUP.
+           COPY REG-BACKUP-LIVRO.
+
+       FD ARQ-LIVROS.
+           COPY REG-LIVRO.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-BACKUP          PIC XX.
+       01 WS-FS-LIVROS          PIC XX.
+       01 WS-EOF                PIC X.
+       01 WS-TOTAL-NOVOS        PIC 9(7) VALUE ZERO.
+       01 WS-TOTAL-ATUALIZADOS  PIC 9(7) VALUE ZERO.
+       01 WS-TOTAL-REJEITADOS   PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           PERFORM PROCESSAR-RECARGA
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN INPUT ARQ-BACKUP
+           IF WS-FS-BACKUP NOT = '00'
+               DISPLAY 'LIVROS-BACKUP.DAT NAO ENCONTRADO!'
+               STOP RUN
+           END-IF
+           OPEN I-O ARQ-LIVROS
+           IF WS-FS-LIVROS = '35'
+               OPEN OUTPUT ARQ-LIVROS
+               CLOSE ARQ-LIVROS
+               OPEN I-O ARQ-LIVROS
+           ELSE
+               IF WS-FS-LIVROS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR LIVROS.DAT - STATUS: '
+                       WS-FS-LIVROS
+                   DISPLAY 'SE O LAYOUT DE CHAVES MUDOU, APAGUE'
+                   DISPLAY 'LIVROS.DAT ANTES DE RODAR A RECARGA.'
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       PROCESSAR-RECARGA.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-BACKUP
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM RECARREGAR-REGISTRO
+               END-READ
+           END-PERFORM.
+
+       RECARREGAR-REGISTRO.
+           MOVE BKP-CODIGO         TO LIV-CODIGO
+           READ ARQ-LIVROS
+               INVALID KEY
+                   PERFORM GRAVAR-NOVO
+               NOT INVALID KEY
+                   PERFORM ATUALIZAR-EXISTENTE
+           END-READ.
+
+       GRAVAR-NOVO.
+           MOVE BKP-TITULO         TO LIV-TITULO
+           MOVE BKP-AUTOR          TO LIV-AUTOR
+           MOVE BKP-ANO            TO LIV-ANO
+           MOVE BKP-EDITORA        TO LIV-EDITORA
+           MOVE BKP-ISBN           TO LIV-ISBN
+           MOVE BKP-QTD-TOTAL      TO LIV-QTD-TOTAL
+           MOVE BKP-QTD-DISPONIVEL TO LIV-QTD-DISPONIVEL
+           WRITE REG-LIVRO
+               INVALID KEY
+                   DISPLAY 'REGISTRO REJEITADO NA RECARGA - CODIGO: '
+                       LIV-CODIGO
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-NOVOS
+           END-WRITE.
+
+       ATUALIZAR-EXISTENTE.
+           MOVE BKP-TITULO         TO LIV-TITULO
+           MOVE BKP-AUTOR          TO LIV-AUTOR
+           MOVE BKP-ANO            TO LIV-ANO
+           MOVE BKP-EDITORA        TO LIV-EDITORA
+           MOVE BKP-ISBN           TO LIV-ISBN
+           MOVE BKP-QTD-TOTAL      TO LIV-QTD-TOTAL
+           MOVE BKP-QTD-DISPONIVEL TO LIV-QTD-DISPONIVEL
+           REWRITE REG-LIVRO
+           ADD 1 TO WS-TOTAL-ATUALIZADOS.
+
+       FINALIZAR.
+           CLOSE ARQ-BACKUP
+           CLOSE ARQ-LIVROS
+           DISPLAY 'RECARGA CONCLUIDA. NOVOS: ' WS-TOTAL-NOVOS
+           DISPLAY 'ATUALIZADOS: ' WS-TOTAL-ATUALIZADOS
+           DISPLAY 'REJEITADOS: ' WS-TOTAL-REJEITADOS.
