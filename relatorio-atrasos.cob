@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-ATRASOS.
+
+      *==========================================
+      *===  Autor: Waldecy Facanha
+      *===  CONSULTORIA: WJiNFO
+      *===  DATA: XX/XX/2025
+      *===  OBJETIVO: RELATORIO BATCH DE EMPRESTIMOS EM ATRASO
+      *===  COM CALCULO DE MULTA.
+      *==========================================
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESTIMOS ASSIGN TO 'EMPRESTIMOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NUMERO
+               FILE STATUS IS WS-FS-EMPREST.
+
+           SELECT ARQ-LEITORES ASSIGN TO 'LEITORES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEI-CODIGO
+               FILE STATUS IS WS-FS-LEITOR.
+
+           SELECT ARQ-RELATORIO ASSIGN TO 'ATRASOS.LST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESTIMOS.
+           COPY REG-EMPRESTIMO.
+
+       FD ARQ-LEITORES.
+           COPY REG-LEITOR.
+
+       FD ARQ-RELATORIO
+           RECORDING MODE IS F.
+       01 LINHA-RELATORIO       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-EMPREST         PIC XX.
+       01 WS-FS-LEITOR          PIC XX.
+       01 WS-FS-RELAT           PIC XX.
+       01 WS-EOF                PIC X.
+       01 WS-DATA-BASE          PIC 9(8).
+       01 WS-DIAS-ATRASO        PIC 9(5).
+       01 WS-VALOR-MULTA        PIC 9(7)V99.
+       01 WS-VALOR-MULTA-DIA    PIC 9(3)V99 VALUE 0.50.
+       01 WS-INT-BASE           PIC 9(9).
+       01 WS-INT-PREVISTA       PIC 9(9).
+       01 WS-TOTAL-ATRASOS      PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-MULTAS       PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-CABECALHO-1.
+           05 FILLER            PIC X(35) VALUE
+               'RELATORIO DE EMPRESTIMOS EM ATRASO'.
+       01 WS-CABECALHO-2.
+           05 FILLER            PIC X(15) VALUE 'DATA BASE: '.
+           05 WS-CAB-DATA       PIC 9(8).
+       01 WS-CABECALHO-3.
+           05 FILLER            PIC X(10) VALUE 'LIVRO'.
+           05 FILLER            PIC X(15) VALUE 'LEITOR'.
+           05 FILLER            PIC X(46) VALUE 'NOME DO LEITOR'.
+           05 FILLER            PIC X(15) VALUE 'DIAS ATRASO'.
+           05 FILLER            PIC X(10) VALUE 'MULTA'.
+
+       01 WS-LINHA-DETALHE.
+           05 WD-LIVRO          PIC ZZZZ9.
+           05 FILLER            PIC X(5) VALUE SPACES.
+           05 WD-LEITOR         PIC ZZZZ9.
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 WD-NOME           PIC X(46).
+           05 WD-DIAS           PIC ZZZZ9.
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 WD-MULTA          PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-LINHA-TOTAL.
+           05 FILLER            PIC X(27) VALUE
+               'TOTAL DE ITENS EM ATRASO: '.
+           05 WT-TOTAL-ITENS     PIC ZZZZ9.
+       01 WS-LINHA-TOTAL-MULTA.
+           05 FILLER            PIC X(27) VALUE
+               'TOTAL GERAL DE MULTAS: '.
+           05 WT-TOTAL-MULTAS    PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           PERFORM PROCESSAR-EMPRESTIMOS
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           DISPLAY 'DATA BASE PARA O RELATORIO (AAAAMMDD): '
+           ACCEPT WS-DATA-BASE
+           MOVE WS-DATA-BASE TO WS-CAB-DATA
+           OPEN INPUT ARQ-EMPRESTIMOS
+           OPEN INPUT ARQ-LEITORES
+           OPEN OUTPUT ARQ-RELATORIO
+           WRITE LINHA-RELATORIO FROM WS-CABECALHO-1
+           WRITE LINHA-RELATORIO FROM WS-CABECALHO-2
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           WRITE LINHA-RELATORIO FROM WS-CABECALHO-3.
+
+       PROCESSAR-EMPRESTIMOS.
+           MOVE 'N' TO WS-EOF
+           START ARQ-EMPRESTIMOS KEY IS NOT LESS THAN EMP-NUMERO
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-EMPRESTIMOS NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM AVALIAR-EMPRESTIMO
+               END-READ
+           END-PERFORM
+           PERFORM ESCREVER-TOTAIS.
+
+       AVALIAR-EMPRESTIMO.
+           IF EMP-STATUS = 'A'
+               COMPUTE WS-INT-BASE =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-BASE)
+               COMPUTE WS-INT-PREVISTA =
+                   FUNCTION INTEGER-OF-DATE(EMP-DATA-PREVISTA)
+               IF WS-INT-BASE > WS-INT-PREVISTA
+                   COMPUTE WS-DIAS-ATRASO =
+                       WS-INT-BASE - WS-INT-PREVISTA
+                   COMPUTE WS-VALOR-MULTA ROUNDED =
+                       WS-DIAS-ATRASO * WS-VALOR-MULTA-DIA
+                   PERFORM ESCREVER-DETALHE
+                   ADD 1 TO WS-TOTAL-ATRASOS
+                   ADD WS-VALOR-MULTA TO WS-TOTAL-MULTAS
+               END-IF
+           END-IF.
+
+       ESCREVER-DETALHE.
+           MOVE EMP-LEI-CODIGO TO LEI-CODIGO
+           READ ARQ-LEITORES
+               INVALID KEY MOVE SPACES TO LEI-NOME
+           END-READ
+           MOVE EMP-LIV-CODIGO TO WD-LIVRO
+           MOVE EMP-LEI-CODIGO TO WD-LEITOR
+           MOVE LEI-NOME       TO WD-NOME
+           MOVE WS-DIAS-ATRASO TO WD-DIAS
+           MOVE WS-VALOR-MULTA TO WD-MULTA
+           WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE.
+
+       ESCREVER-TOTAIS.
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE WS-TOTAL-ATRASOS TO WT-TOTAL-ITENS
+           WRITE LINHA-RELATORIO FROM WS-LINHA-TOTAL
+           MOVE WS-TOTAL-MULTAS TO WT-TOTAL-MULTAS
+           WRITE LINHA-RELATORIO FROM WS-LINHA-TOTAL-MULTA.
+
+       FINALIZAR.
+           CLOSE ARQ-EMPRESTIMOS
+           CLOSE ARQ-LEITORES
+           CLOSE ARQ-RELATORIO
+           DISPLAY 'RELATORIO GERADO EM ATRASOS.LST'.
