@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-CATALOGO.
+
+      *==========================================
+      *===  Autor: Waldecy Facanha
+      *===  CONSULTORIA: WJiNFO
+      *===  DATA: XX/XX/2025
+      *===  OBJETIVO: RELATORIO IMPRESSO E PAGINADO DO CATALOGO
+      *===  DE LIVROS, AGRUPADO POR EDITORA OU POR ANO, PARA
+      *===  CONFERENCIA FISICA DE ACERVO.
+      *==========================================
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LIVROS ASSIGN TO 'LIVROS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIV-CODIGO
+               ALTERNATE RECORD KEY IS LIV-TITULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-AUTOR WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ISBN WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-EDITORA WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIV-ANO WITH DUPLICATES
+               FILE STATUS IS WS-FS-LIVROS.
+
+           SELECT ARQ-RELATORIO ASSIGN TO 'CATALOGO.LST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-LIVROS.
+           COPY REG-LIVRO.
+
+       FD ARQ-RELATORIO
+           RECORDING MODE IS F.
+       01 LINHA-RELATORIO       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-LIVROS          PIC XX.
+       01 WS-FS-RELAT           PIC XX.
+       01 WS-EOF                PIC X.
+       01 WS-OPCAO-AGRUPA       PIC X.
+       01 WS-CHAVE-GRUPO        PIC X(30).
+       01 WS-CHAVE-ANTERIOR     PIC X(30) VALUE SPACES.
+       01 WS-PRIMEIRO-GRUPO     PIC X VALUE 'S'.
+       01 WS-PAGINA             PIC 9(4) VALUE ZERO.
+       01 WS-LINHAS-PAGINA      PIC 9(3) VALUE ZERO.
+       01 WS-MAX-LINHAS-PAGINA  PIC 9(3) VALUE 40.
+       01 WS-CONT-GRUPO         PIC 9(5) VALUE ZERO.
+       01 WS-CONT-GERAL         PIC 9(7) VALUE ZERO.
+
+       01 WS-CAB-PAGINA.
+           05 FILLER            PIC X(25) VALUE
+               'RELATORIO DE CATALOGO'.
+           05 FILLER            PIC X(9) VALUE 'PAGINA: '.
+           05 WS-CAB-NUM-PAG    PIC ZZZ9.
+
+       01 WS-CAB-COLUNAS.
+           05 FILLER            PIC X(8) VALUE 'CODIGO'.
+           05 FILLER            PIC X(41) VALUE 'TITULO'.
+           05 FILLER            PIC X(25) VALUE 'AUTOR'.
+           05 FILLER            PIC X(7) VALUE 'ANO'.
+           05 FILLER            PIC X(13) VALUE 'DISPONIVEL'.
+           05 FILLER            PIC X(6) VALUE 'TOTAL'.
+
+       01 WS-LINHA-GRUPO.
+           05 FILLER            PIC X(10) VALUE 'GRUPO: '.
+           05 WG-CHAVE          PIC X(30).
+
+       01 WS-LINHA-DETALHE.
+           05 WD-CODIGO         PIC ZZZZ9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 WD-TITULO         PIC X(38).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 WD-AUTOR          PIC X(22).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 WD-ANO            PIC 9(4).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 WD-DISPONIVEL     PIC ZZ9.
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 WD-TOTAL          PIC ZZ9.
+
+       01 WS-LINHA-SUBTOTAL.
+           05 FILLER            PIC X(20) VALUE
+               'ITENS NO GRUPO: '.
+           05 WS-SUB-CONT       PIC ZZZZ9.
+
+       01 WS-LINHA-TOTAL-GERAL.
+           05 FILLER            PIC X(23) VALUE
+               'TOTAL GERAL DE LIVROS: '.
+           05 WS-TOT-CONT       PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           PERFORM PROCESSAR-CATALOGO
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           DISPLAY 'AGRUPAR POR (E-EDITORA / A-ANO): '
+           ACCEPT WS-OPCAO-AGRUPA
+           OPEN INPUT ARQ-LIVROS
+           IF WS-FS-LIVROS NOT = '00'
+               DISPLAY 'LIVROS.DAT NAO ENCONTRADO OU INACESSIVEL!'
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ARQ-RELATORIO.
+
+       PROCESSAR-CATALOGO.
+           MOVE 'N' TO WS-EOF
+           EVALUATE WS-OPCAO-AGRUPA
+               WHEN 'A'
+                   START ARQ-LIVROS KEY IS NOT LESS THAN LIV-ANO
+                       INVALID KEY MOVE 'Y' TO WS-EOF
+                   END-START
+               WHEN OTHER
+                   START ARQ-LIVROS KEY IS NOT LESS THAN LIV-EDITORA
+                       INVALID KEY MOVE 'Y' TO WS-EOF
+                   END-START
+           END-EVALUATE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-LIVROS NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESSAR-REGISTRO
+               END-READ
+           END-PERFORM
+           IF WS-PRIMEIRO-GRUPO = 'N'
+               PERFORM ESCREVER-SUBTOTAL-GRUPO
+           END-IF
+           PERFORM ESCREVER-TOTAL-GERAL.
+
+       PROCESSAR-REGISTRO.
+           IF WS-OPCAO-AGRUPA = 'A'
+               MOVE LIV-ANO TO WS-CHAVE-GRUPO
+           ELSE
+               MOVE LIV-EDITORA TO WS-CHAVE-GRUPO
+           END-IF
+           IF WS-PRIMEIRO-GRUPO = 'S'
+               MOVE 'N' TO WS-PRIMEIRO-GRUPO
+               MOVE WS-CHAVE-GRUPO TO WS-CHAVE-ANTERIOR
+               PERFORM ESCREVER-LINHA-GRUPO
+           ELSE
+               IF WS-CHAVE-GRUPO NOT = WS-CHAVE-ANTERIOR
+                   PERFORM ESCREVER-SUBTOTAL-GRUPO
+                   MOVE WS-CHAVE-GRUPO TO WS-CHAVE-ANTERIOR
+                   PERFORM ESCREVER-LINHA-GRUPO
+               END-IF
+           END-IF
+           PERFORM ESCREVER-DETALHE
+           ADD 1 TO WS-CONT-GRUPO
+           ADD 1 TO WS-CONT-GERAL.
+
+       ESCREVER-CABECALHO-PAGINA.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO WS-CAB-NUM-PAG
+           IF WS-PAGINA > 1
+               MOVE SPACES TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+           END-IF
+           WRITE LINHA-RELATORIO FROM WS-CAB-PAGINA
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           WRITE LINHA-RELATORIO FROM WS-CAB-COLUNAS
+           MOVE 3 TO WS-LINHAS-PAGINA.
+
+       VERIFICAR-QUEBRA-PAGINA.
+           IF WS-PAGINA = ZERO OR
+                   WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM ESCREVER-CABECALHO-PAGINA
+           END-IF.
+
+       ESCREVER-LINHA-GRUPO.
+           PERFORM VERIFICAR-QUEBRA-PAGINA
+           MOVE ZERO TO WS-CONT-GRUPO
+           MOVE WS-CHAVE-GRUPO TO WG-CHAVE
+           WRITE LINHA-RELATORIO FROM WS-LINHA-GRUPO
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+       ESCREVER-DETALHE.
+           PERFORM VERIFICAR-QUEBRA-PAGINA
+           MOVE LIV-CODIGO         TO WD-CODIGO
+           MOVE LIV-TITULO         TO WD-TITULO
+           MOVE LIV-AUTOR          TO WD-AUTOR
+           MOVE LIV-ANO            TO WD-ANO
+           MOVE LIV-QTD-DISPONIVEL TO WD-DISPONIVEL
+           MOVE LIV-QTD-TOTAL      TO WD-TOTAL
+           WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+       ESCREVER-SUBTOTAL-GRUPO.
+           MOVE WS-CONT-GRUPO TO WS-SUB-CONT
+           WRITE LINHA-RELATORIO FROM WS-LINHA-SUBTOTAL
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           ADD 2 TO WS-LINHAS-PAGINA.
+
+       ESCREVER-TOTAL-GERAL.
+           MOVE WS-CONT-GERAL TO WS-TOT-CONT
+           WRITE LINHA-RELATORIO FROM WS-LINHA-TOTAL-GERAL.
+
+       FINALIZAR.
+           CLOSE ARQ-LIVROS
+           CLOSE ARQ-RELATORIO
+           DISPLAY 'RELATORIO GERADO EM CATALOGO.LST'.
